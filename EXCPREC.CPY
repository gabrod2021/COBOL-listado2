@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:   EXCPREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Registro del archivo de excepciones: respuestas de
+      *             la entrevista que llegaron con un valor invalido y
+      *             que por lo tanto no se puntuaron. Se incluye a
+      *             nivel 05 bajo el 01 que defina cada programa/
+      *             archivo que lo use.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      ******************************************************************
+          05 EXC-CANDIDATO-ID             PIC X(10) VALUE SPACE.
+          05 EXC-NOM-CANDIDATO            PIC X(99) VALUE SPACE.
+          05 EXC-CAMPO                    PIC X(20) VALUE SPACE.
+          05 EXC-VALOR-INVALIDO           PIC X(10) VALUE SPACE.
+          05 EXC-FECHA                    PIC 9(08) VALUE ZERO.
