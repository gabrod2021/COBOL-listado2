@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:   PARMREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Pesos de puntuacion y nota de corte para un perfil
+      *             de puesto, leidos del archivo PARAMETROS al inicio
+      *             de la corrida en vez de venir como literales en el
+      *             codigo. Se incluye a nivel 05 bajo el 01 que
+      *             defina cada programa/archivo que lo use.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      *   2026-08-09  GCR  Se agrega el intervalo de checkpoint, para
+      *                     que cada cuantos candidatos se graba el
+      *                     progreso sea parte del perfil y no un
+      *                     literal fijo en el programa.
+      ******************************************************************
+          05 PARM-PERFIL-ID               PIC X(10) VALUE SPACE.
+          05 PARM-PTOS-ESTUDIANTE-SI      PIC 9(02) VALUE 02.
+          05 PARM-PTOS-ESTUDIANTE-A       PIC 9(02) VALUE 01.
+          05 PARM-PTOS-EXPERIENCIA-ANIO   PIC 9(02) VALUE 01.
+          05 PARM-PTOS-COBOL-SI           PIC 9(02) VALUE 01.
+          05 PARM-PTOS-CERTIFICACION      PIC 9(02) VALUE 01.
+          05 PARM-PTOS-INGLES-SI          PIC 9(02) VALUE 01.
+          05 PARM-PUNTOS-MINIMO-APROBAR   PIC 9(02) VALUE 03.
+          05 PARM-INTERVALO-CHECKPOINT    PIC 9(04) VALUE 0010.
