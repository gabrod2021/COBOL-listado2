@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook:   CVREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Datos del curriculum de un candidato (respuestas
+      *             de la entrevista). Se incluye a nivel 05 bajo el
+      *             01 que defina cada programa/archivo que lo use,
+      *             por ejemplo:
+      *                 01 WS-CV.
+      *                    COPY CVREC.
+      * Modification History:
+      *   2026-08-09  GCR  Se agregan WS-CANDIDATO-ID, WS-CERTIFICACION
+      *                     y WS-ANIOS-EXPERIENCIA para reemplazar el
+      *                     bono fijo de experiencia por una escala.
+      ******************************************************************
+          05 WS-CANDIDATO-ID           PIC X(10) VALUE SPACE.
+          05 WS-ESTUDIANTE             PIC X(01) VALUE SPACE.
+             88  WS-ESTUDIANTE-SI                VALUE 'S' 's'.
+             88  WS-ESTUDIANTE-NO                VALUE 'N' 'n'.
+             88  WS-ESTUDIANTE-A                 VALUE 'A' 'a'.
+          05 WS-EXPERIENCIA            PIC X(01) VALUE SPACE.
+             88  WS-EXPERIENCIA-SI               VALUE 'S' 's'.
+             88  WS-EXPERIENCIA-NO               VALUE 'N' 'n'.
+          05 WS-ANIOS-EXPERIENCIA      PIC 9(02) VALUE ZERO.
+          05 WS-COBOL                  PIC X(01) VALUE SPACE.
+             88  WS-COBOL-SI                     VALUE 'S' 's'.
+             88  WS-COBOL-NO                     VALUE 'N' 'n'.
+          05 WS-CERTIFICACION          PIC X(01) VALUE SPACE.
+             88  WS-CERTIFICACION-SI             VALUE 'S' 's'.
+             88  WS-CERTIFICACION-NO             VALUE 'N' 'n'.
+          05 WS-INGLES                 PIC X(01) VALUE SPACE.
+             88  WS-INGLES-SI                    VALUE 'S' 's'.
+             88  WS-INGLES-NO                    VALUE 'N' 'n'.
