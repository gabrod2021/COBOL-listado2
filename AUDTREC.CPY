@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:   AUDTREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Registro del archivo de auditoria: quien evaluo,
+      *             cuando, las respuestas crudas de la entrevista y el
+      *             resultado final, para sustentar una decision de
+      *             APROBADO/REPROBADO ante un reclamo. Se incluye a
+      *             nivel 05 bajo el 01 que defina cada programa/
+      *             archivo que lo use.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      ******************************************************************
+          05 AUD-EVALUADOR-ID             PIC X(10) VALUE SPACE.
+          05 AUD-FECHA-HORA               PIC X(14) VALUE SPACE.
+          05 AUD-CANDIDATO-ID             PIC X(10) VALUE SPACE.
+          05 AUD-NOM-CANDIDATO            PIC X(99) VALUE SPACE.
+          05 AUD-ESTUDIANTE               PIC X(01) VALUE SPACE.
+          05 AUD-EXPERIENCIA              PIC X(01) VALUE SPACE.
+          05 AUD-ANIOS-EXPERIENCIA        PIC 9(02) VALUE ZERO.
+          05 AUD-COBOL                    PIC X(01) VALUE SPACE.
+          05 AUD-CERTIFICACION            PIC X(01) VALUE SPACE.
+          05 AUD-INGLES                   PIC X(01) VALUE SPACE.
+          05 AUD-PUNTOS                   PIC 9(03) VALUE ZERO.
+          05 AUD-ESTADO                   PIC X(10) VALUE SPACE.
