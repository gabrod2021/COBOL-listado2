@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:   CHKREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Registro de checkpoint para las corridas por lote:
+      *             conserva cuantos candidatos del lote del dia ya se
+      *             leyeron, para poder reanudar despues de un abend
+      *             sin volver a puntuar a todo el mundo. Se incluye a
+      *             nivel 05 bajo el 01 que defina cada programa/
+      *             archivo que lo use.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      *   2026-08-09  GCR  Se agregan los contadores y el acumulador
+      *                     de puntos del lote, para que el resumen de
+      *                     cierre de 4900-IMPRIMIR-TRAILER sea el del
+      *                     lote completo aun cuando hubo un reinicio.
+      *   2026-08-09  GCR  CHK-LOTE-ID pasa a ser fecha+perfil, para
+      *                     que dos lotes del mismo dia con distinto
+      *                     perfil de puesto no compartan checkpoint.
+      ******************************************************************
+          05 CHK-LOTE-ID.
+             07 CHK-LOTE-FECHA            PIC 9(08) VALUE ZERO.
+             07 CHK-LOTE-PERFIL           PIC X(10) VALUE SPACE.
+          05 CHK-CONTADOR-LEIDOS          PIC 9(06) VALUE ZERO.
+          05 CHK-ULTIMO-CANDIDATO-ID      PIC X(10) VALUE SPACE.
+          05 CHK-CONTADOR-PROCESADOS      PIC 9(06) VALUE ZERO.
+          05 CHK-CONTADOR-APROBADOS       PIC 9(06) VALUE ZERO.
+          05 CHK-CONTADOR-REPROBADOS      PIC 9(06) VALUE ZERO.
+          05 CHK-ACUMULADOR-PUNTOS        PIC 9(08) VALUE ZERO.
