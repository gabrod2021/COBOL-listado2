@@ -1,8 +1,16 @@
- ******************************************************************
+      ******************************************************************
       * Author:Gabriela Cristina Rodriguez
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  GCR  Lote por archivo CANDIDATOS, historial de
+      *                     postulantes, parametros de puntaje por
+      *                     perfil, estadisticas de cierre, log de
+      *                     excepciones, listado a archivo, anios de
+      *                     experiencia/certificacion, checkpoint de
+      *                     reinicio, extracto para el ATS y bitacora
+      *                     de auditoria.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGCVEM2.
@@ -10,33 +18,183 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATOS ASSIGN TO "CANDIDATOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CANDIDATOS.
+
+           SELECT HISTORIAL ASSIGN TO "HISTORIAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CANDIDATO-ID
+               FILE STATUS IS WS-FS-HISTORIAL.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-PERFIL-ID
+               FILE STATUS IS WS-FS-PARAMETROS.
+
+           SELECT EXCEPCIONES ASSIGN TO "EXCEPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+           SELECT REPORTE ASSIGN TO "REPORTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT EXTRACTO-ATS ASSIGN TO "EXTRACTOATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ATS.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT CHECKPOINT ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-LOTE-ID
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
+      * Lote de candidatos levantado de un dia de feria de empleo
+       FD CANDIDATOS.
+       01 CAND-REGISTRO.
+          05 CAND-CANDIDATO-ID         PIC X(10).
+          05 CAND-NOM-CANDIDATO        PIC X(99).
+          05 CAND-ESTUDIANTE           PIC X(01).
+          05 CAND-EXPERIENCIA          PIC X(01).
+          05 CAND-ANIOS-EXPERIENCIA    PIC 9(02).
+          05 CAND-COBOL                PIC X(01).
+          05 CAND-CERTIFICACION        PIC X(01).
+          05 CAND-INGLES               PIC X(01).
+
+      * Historial de postulantes, indexado por WS-CANDIDATO-ID
+       FD HISTORIAL.
+       01 HIST-REGISTRO.
+           COPY HISTREC.
+
+      * Pesos de puntaje y nota de corte por perfil de puesto
+       FD PARAMETROS.
+       01 PARM-REGISTRO.
+           COPY PARMREC.
+
+      * Respuestas invalidas detectadas antes de puntuar
+       FD EXCEPCIONES.
+       01 EXC-REGISTRO.
+           COPY EXCPREC.
+
+      * Copia impresa/archivable de la planilla mostrada en pantalla
+       FD REPORTE.
+       01 REP-LINEA                    PIC X(94).
+
+      * Extracto de interfaz de largo fijo para el ATS
+       FD EXTRACTO-ATS.
+       01 ATS-REGISTRO.
+           COPY ATSREC.
+
+      * Bitacora de auditoria de cada evaluacion
+       FD AUDITORIA.
+       01 AUD-REGISTRO.
+           COPY AUDTREC.
+
+      * Checkpoint del lote del dia, para poder reanudar tras un abend
+       FD CHECKPOINT.
+       01 CHK-REGISTRO.
+           COPY CHKREC.
 
        WORKING-STORAGE SECTION.
       * Variables generales.
        01 WS-VARIABLES.
           02 WS-NOM-CANDIDATO          PIC X(99) VALUE SPACE.
           02 WS-ESTADO                 PIC X(10) VALUE SPACE.
-          02 WS-PUNTOS                 PIC 9(01) VALUE ZERO.
+          02 WS-PUNTOS                 PIC 9(03) VALUE ZERO.
 
 
        01 WS-CV.
-          02 WS-ESTUDIANTE             PIC X(01) VALUE SPACE.
-             88  WS-ESTUDIANTE-SI                VALUE 'S'.
-             88  WS-ESTUDIANTE-NO                VALUE 'N'.
-             88  WS-ESTUDIANTE-A                 VALUE 'A'.
-          02 WS-EXPERIENCIA            PIC X(01) VALUE SPACE.
-             88  WS-EXPERIENCIA-SI               VALUE 'S'.
-             88  WS-EXPERIENCIA-NO               VALUE 'N'.
-          02 WS-COBOL                  PIC X(01) VALUE SPACE.
-             88  WS-COBOL-SI                     VALUE 'S'.
-             88  WS-COBOL-NO                     VALUE 'N'.
-          02 WS-INGLES                 PIC X(01) VALUE SPACE.
-             88  WS-INGLES-SI                    VALUE 'S'.
-             88  WS-INGLES-NO                    VALUE 'N'.
+           COPY CVREC.
+
+      * Pesos de puntaje activos para la corrida (por defecto, los
+      * mismos valores que antes eran literales; 0300-LEER-PARAMETROS
+      * los reemplaza si el perfil solicitado existe en PARAMETROS).
+       01 WS-PESOS-ACTIVOS.
+          02 WS-PESO-ESTUDIANTE-SI        PIC 9(02) VALUE 02.
+          02 WS-PESO-ESTUDIANTE-A         PIC 9(02) VALUE 01.
+          02 WS-PESO-EXPERIENCIA-ANIO     PIC 9(02) VALUE 01.
+          02 WS-PESO-COBOL-SI             PIC 9(02) VALUE 01.
+          02 WS-PESO-CERTIFICACION        PIC 9(02) VALUE 01.
+          02 WS-PESO-INGLES-SI            PIC 9(02) VALUE 01.
+          02 WS-PUNTOS-MINIMO-APROBAR     PIC 9(02) VALUE 03.
+          02 WS-INTERVALO-CHECKPOINT      PIC 9(04) VALUE 0010.
+
+       01 WS-TEMPORALES.
+          02 WS-PUNTOS-EXPERIENCIA-CALC   PIC 9(02) VALUE ZERO.
+          02 WS-EXC-CAMPO-TEMP            PIC X(20) VALUE SPACE.
+          02 WS-EXC-VALOR-TEMP            PIC X(10) VALUE SPACE.
+          02 WS-CHK-COCIENTE-TEMP         PIC 9(06) VALUE ZERO.
+          02 WS-CHK-RESIDUO-TEMP          PIC 9(06) VALUE ZERO.
+
+       01 WS-PERFIL-SOLICITADO            PIC X(10) VALUE SPACE.
+
+       01 WS-SWITCHES.
+          02 WS-MODO-EJECUCION            PIC X(01) VALUE 'I'.
+          02 WS-MODO-REINICIO             PIC X(01) VALUE 'N'.
+          02 WS-FIN-LOTE-SW               PIC X(01) VALUE 'N'.
+          02 WS-PRIMERA-VEZ-SW            PIC X(01) VALUE 'S'.
+          02 WS-HISTORIAL-ENCONTRADO-SW   PIC X(01) VALUE 'N'.
+          02 WS-PARM-ENCONTRADO-SW        PIC X(01) VALUE 'N'.
+          02 WS-ERROR-FATAL-SW            PIC X(01) VALUE 'N'.
+
+       01 WS-CONTADORES.
+          02 WS-CONTADOR-LEIDOS           PIC 9(06) VALUE ZERO.
+          02 WS-CONTADOR-PROCESADOS       PIC 9(06) VALUE ZERO.
+          02 WS-CONTADOR-APROBADOS        PIC 9(06) VALUE ZERO.
+          02 WS-CONTADOR-REPROBADOS       PIC 9(06) VALUE ZERO.
+          02 WS-ACUMULADOR-PUNTOS         PIC 9(08) VALUE ZERO.
+          02 WS-PROMEDIO-PUNTOS           PIC 9(04)V99 VALUE ZERO.
+          02 WS-PORCENT-APROBADOS         PIC 9(03)V99 VALUE ZERO.
+          02 WS-PORCENT-REPROBADOS        PIC 9(03)V99 VALUE ZERO.
 
+       01 WS-EDITADOS.
+          02 WS-CONTADOR-PROCESADOS-ED    PIC ZZZZZ9.
+          02 WS-CONTADOR-APROBADOS-ED     PIC ZZZZZ9.
+          02 WS-CONTADOR-REPROBADOS-ED    PIC ZZZZZ9.
+          02 WS-PORCENT-APROBADOS-ED      PIC ZZ9,99.
+          02 WS-PORCENT-REPROBADOS-ED     PIC ZZ9,99.
+          02 WS-PROMEDIO-PUNTOS-ED        PIC ZZZ9,99.
 
+       01 WS-FILE-STATUS.
+          02 WS-FS-CANDIDATOS             PIC X(02) VALUE '00'.
+          02 WS-FS-HISTORIAL              PIC X(02) VALUE '00'.
+          02 WS-FS-PARAMETROS             PIC X(02) VALUE '00'.
+          02 WS-FS-EXCEPCIONES            PIC X(02) VALUE '00'.
+          02 WS-FS-REPORTE                PIC X(02) VALUE '00'.
+          02 WS-FS-ATS                    PIC X(02) VALUE '00'.
+          02 WS-FS-AUDITORIA              PIC X(02) VALUE '00'.
+          02 WS-FS-CHECKPOINT             PIC X(02) VALUE '00'.
+
+       01 WS-FECHA-HORA.
+          02 WS-FECHA-ACTUAL              PIC 9(08) VALUE ZERO.
+          02 WS-HORA-ACTUAL               PIC 9(08) VALUE ZERO.
+          02 WS-FECHA-HORA-AUDITORIA      PIC X(14) VALUE SPACE.
+
+      * Nombres de archivo de REPORTE y EXTRACTO-ATS, armados con la
+      * fecha del dia en 0150-ARMAR-NOMBRES-ARCHIVO para que quede un
+      * archivo por jornada de entrevistas.
+       01 WS-NOMBRES-ARCHIVO.
+          02 WS-REPORTE-ARCHIVO           PIC X(20) VALUE SPACE.
+          02 WS-ATS-ARCHIVO               PIC X(20) VALUE SPACE.
+
+       01 WS-EVALUADOR-ID                 PIC X(10) VALUE SPACE.
+
+       01 WS-TRAILER.
+          02 WS-TRAIL-LINEA1              PIC X(94) VALUE SPACE.
+          02 WS-TRAIL-LINEA2              PIC X(94) VALUE SPACE.
+          02 WS-TRAIL-LINEA3              PIC X(94) VALUE SPACE.
+          02 WS-TRAIL-LINEA4              PIC X(94) VALUE SPACE.
 
        01 WS-PLANILLA.
           05 WS-CABECERA.
@@ -62,67 +220,511 @@
        PROCEDURE DIVISION.
        0000-PROCESO-PRINCIPAL.
 
-           PERFORM 1000-CARGAR-DATOS
-              THRU 1000-CARGAR-DATOS-FIN
+           PERFORM 0100-INICIALIZAR
+              THRU 0100-INICIALIZAR-EXIT
 
-           PERFORM 2000-VERIFICAR-DATOS
-              THRU 2000-VERIFICAR-DATOS-FIN
+           IF WS-ERROR-FATAL-SW NOT = 'S'
+              PERFORM 1000-CARGAR-DATOS
+                 THRU 1000-CARGAR-DATOS-FIN
 
-           PERFORM 3000-PROCESAR-DATOS
-              THRU 3000-PROCESAR-DATOS-EXIT.
+              PERFORM 1900-PROCESAR-CANDIDATO
+                 THRU 1900-PROCESAR-CANDIDATO-EXIT
+                 UNTIL WS-FIN-LOTE-SW = 'S'
 
-           PERFORM 4000-IMPRIMIR
-              THRU 4000-IMPRIMIR-EXIT.
+              PERFORM 4900-IMPRIMIR-TRAILER
+                 THRU 4900-IMPRIMIR-TRAILER-EXIT
+           END-IF
+
+           PERFORM 0900-FINALIZAR
+              THRU 0900-FINALIZAR-EXIT.
 
            STOP RUN.
        0000-PROCESO-PRINCIPAL-FIN.
            EXIT.
 
-      * Carga de datos
-       1000-CARGAR-DATOS.
-           DISPLAY "Ingresar Nombre del candidato: "
-           ACCEPT WS-NOM-CANDIDATO
+      * Preguntas de arranque, apertura de archivos y parametros
+       0100-INICIALIZAR.
+
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL  FROM TIME
+
+           STRING WS-FECHA-ACTUAL      DELIMITED BY SIZE
+                  WS-HORA-ACTUAL(1:6)  DELIMITED BY SIZE
+                  INTO WS-FECHA-HORA-AUDITORIA
+
+           DISPLAY "Ingrese ID del evaluador: "
+           ACCEPT WS-EVALUADOR-ID
+
+           DISPLAY "Modo de ejecucion: (I)nteractivo o (B)atch? "
+           ACCEPT WS-MODO-EJECUCION
+
+           IF WS-MODO-EJECUCION EQUAL 'B' OR 'b' THEN
+              MOVE 'B' TO WS-MODO-EJECUCION
+              DISPLAY "Desea reanudar un lote interrumpido?(S/N) "
+              ACCEPT WS-MODO-REINICIO
+           END-IF
+
+           DISPLAY "Perfil de puesto a utilizar: "
+           ACCEPT WS-PERFIL-SOLICITADO
+
+           PERFORM 0150-ARMAR-NOMBRES-ARCHIVO
+              THRU 0150-ARMAR-NOMBRES-ARCHIVO-EXIT
+
+           PERFORM 0200-ABRIR-ARCHIVOS THRU 0200-ABRIR-ARCHIVOS-EXIT
+
+           PERFORM 0300-LEER-PARAMETROS THRU 0300-LEER-PARAMETROS-EXIT
 
-           DISPLAY "Esta estudiando una carreta universitaria?(S/N/A) "
-           ACCEPT WS-ESTUDIANTE
+           IF WS-MODO-EJECUCION = 'B' AND
+                  (WS-MODO-REINICIO = 'S' OR WS-MODO-REINICIO = 's')
+              PERFORM 0400-RECUPERAR-CHECKPOINT
+                 THRU 0400-RECUPERAR-CHECKPOINT-EXIT
+           END-IF.
+
+       0100-INICIALIZAR-EXIT.
+           EXIT.
+
+      * Arma los nombres de REPORTE y EXTRACTO-ATS con la fecha del
+      * dia, para que quede un archivo distinto por cada jornada de
+      * entrevistas en vez de pisar siempre el mismo nombre, y los
+      * publica como variables de entorno DD_REPORTE/DD_EXTRACTOATS
+      * (convencion de filename-mapping del runtime) para que el
+      * ASSIGN literal de cada SELECT tome ese nombre al abrir.
+       0150-ARMAR-NOMBRES-ARCHIVO.
+
+           MOVE SPACES TO WS-REPORTE-ARCHIVO
+           STRING 'REPORTE'        DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL  DELIMITED BY SIZE
+                  INTO WS-REPORTE-ARCHIVO
+           SET ENVIRONMENT "DD_REPORTE" TO WS-REPORTE-ARCHIVO
+
+           MOVE SPACES TO WS-ATS-ARCHIVO
+           STRING 'EXTRACTOATS'    DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL  DELIMITED BY SIZE
+                  INTO WS-ATS-ARCHIVO
+           SET ENVIRONMENT "DD_EXTRACTOATS" TO WS-ATS-ARCHIVO.
+
+       0150-ARMAR-NOMBRES-ARCHIVO-EXIT.
+           EXIT.
+
+      * Apertura de todos los archivos usados por la corrida
+       0200-ABRIR-ARCHIVOS.
+
+           IF WS-MODO-EJECUCION = 'B'
+              OPEN INPUT CANDIDATOS
+              IF WS-FS-CANDIDATOS NOT = '00'
+                 DISPLAY "ERROR: no se pudo abrir CANDIDATOS, status "
+                    WS-FS-CANDIDATOS
+                 MOVE 'S' TO WS-ERROR-FATAL-SW
+              END-IF
+           END-IF
+
+           PERFORM 0210-ABRIR-HISTORIAL THRU 0210-ABRIR-HISTORIAL-EXIT
+
+           OPEN EXTEND EXCEPCIONES
+           IF WS-FS-EXCEPCIONES NOT = '00'
+              OPEN OUTPUT EXCEPCIONES
+           END-IF
 
-           DISPLAY "Tiene experiencia en el area de IT?(S/N) "
-           ACCEPT WS-EXPERIENCIA
+           PERFORM 0230-ABRIR-REPORTE THRU 0230-ABRIR-REPORTE-EXIT
 
-           DISPLAY "Sabe programar en leguanje cobol?(S/N) "
-           ACCEPT WS-COBOL
+           PERFORM 0240-ABRIR-EXTRACTO THRU 0240-ABRIR-EXTRACTO-EXIT
+
+           OPEN EXTEND AUDITORIA
+           IF WS-FS-AUDITORIA NOT = '00'
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF WS-MODO-EJECUCION = 'B'
+              PERFORM 0220-ABRIR-CHECKPOINT
+                 THRU 0220-ABRIR-CHECKPOINT-EXIT
+           END-IF.
+
+       0200-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      * El historial se crea en la primera corrida si todavia no existe
+       0210-ABRIR-HISTORIAL.
+
+           OPEN I-O HISTORIAL
+           IF WS-FS-HISTORIAL NOT = '00'
+              OPEN OUTPUT HISTORIAL
+              CLOSE HISTORIAL
+              OPEN I-O HISTORIAL
+           END-IF.
+
+       0210-ABRIR-HISTORIAL-EXIT.
+           EXIT.
+
+      * Igual que el historial, el checkpoint se crea si no existe
+       0220-ABRIR-CHECKPOINT.
+
+           OPEN I-O CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+              OPEN OUTPUT CHECKPOINT
+              CLOSE CHECKPOINT
+              OPEN I-O CHECKPOINT
+           END-IF.
+
+       0220-ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+      * El reporte queda fechado (0150-ARMAR-NOMBRES-ARCHIVO) y, si ya
+      * existe el de hoy por tratarse de un reinicio de lote, se abre
+      * en modo EXTEND para agregar al final en vez de pisar lo ya
+      * impreso.
+       0230-ABRIR-REPORTE.
+
+           OPEN EXTEND REPORTE
+           IF WS-FS-REPORTE NOT = '00'
+              OPEN OUTPUT REPORTE
+           END-IF
+
+           IF WS-FS-REPORTE NOT = '00'
+              DISPLAY "ERROR: no se pudo abrir REPORTE, status "
+                 WS-FS-REPORTE
+              MOVE 'S' TO WS-ERROR-FATAL-SW
+           END-IF.
+
+       0230-ABRIR-REPORTE-EXIT.
+           EXIT.
+
+      * Mismo criterio que 0230-ABRIR-REPORTE, para el extracto ATS.
+       0240-ABRIR-EXTRACTO.
+
+           OPEN EXTEND EXTRACTO-ATS
+           IF WS-FS-ATS NOT = '00'
+              OPEN OUTPUT EXTRACTO-ATS
+           END-IF
+
+           IF WS-FS-ATS NOT = '00'
+              DISPLAY "ERROR: no se pudo abrir EXTRACTO-ATS, status "
+                 WS-FS-ATS
+              MOVE 'S' TO WS-ERROR-FATAL-SW
+           END-IF.
+
+       0240-ABRIR-EXTRACTO-EXIT.
+           EXIT.
+
+      * Carga los pesos de puntaje del perfil solicitado; si el
+      * archivo o el perfil no existen se conservan los valores por
+      * defecto ya inicializados en WS-PESOS-ACTIVOS.
+       0300-LEER-PARAMETROS.
+
+           MOVE 'N' TO WS-PARM-ENCONTRADO-SW
+
+           OPEN INPUT PARAMETROS
+
+           IF WS-FS-PARAMETROS = '00'
+              MOVE WS-PERFIL-SOLICITADO TO PARM-PERFIL-ID
+              READ PARAMETROS
+                 INVALID KEY
+                    DISPLAY "Perfil no encontrado, se usan pesos "
+                       "por defecto"
+                 NOT INVALID KEY
+                    MOVE 'S' TO WS-PARM-ENCONTRADO-SW
+                    MOVE PARM-PTOS-ESTUDIANTE-SI
+                       TO WS-PESO-ESTUDIANTE-SI
+                    MOVE PARM-PTOS-ESTUDIANTE-A
+                       TO WS-PESO-ESTUDIANTE-A
+                    MOVE PARM-PTOS-EXPERIENCIA-ANIO
+                       TO WS-PESO-EXPERIENCIA-ANIO
+      *             El tope del bono en 2100-CALCULAR-PUNTOS-
+      *             EXPERIENCIA multiplica este peso hasta por 3, y
+      *             WS-PUNTOS-EXPERIENCIA-CALC es PIC 9(02); 33 es el
+      *             mayor peso que no desborda ese resultado.
+                    IF WS-PESO-EXPERIENCIA-ANIO > 33
+                       DISPLAY "ATENCION: peso de experiencia por "
+                          "anio supera el maximo soportado, se "
+                          "limita a 33"
+                       MOVE 33 TO WS-PESO-EXPERIENCIA-ANIO
+                    END-IF
+                    MOVE PARM-PTOS-COBOL-SI
+                       TO WS-PESO-COBOL-SI
+                    MOVE PARM-PTOS-CERTIFICACION
+                       TO WS-PESO-CERTIFICACION
+                    MOVE PARM-PTOS-INGLES-SI
+                       TO WS-PESO-INGLES-SI
+                    MOVE PARM-PUNTOS-MINIMO-APROBAR
+                       TO WS-PUNTOS-MINIMO-APROBAR
+                    MOVE PARM-INTERVALO-CHECKPOINT
+                       TO WS-INTERVALO-CHECKPOINT
+      *             Un intervalo en cero dejaria sin checkpoint al
+      *             lote (division por cero en 4150); se conserva el
+      *             valor por defecto en ese caso.
+                    IF WS-INTERVALO-CHECKPOINT = ZERO
+                       MOVE 10 TO WS-INTERVALO-CHECKPOINT
+                    END-IF
+              END-READ
+              CLOSE PARAMETROS
+           ELSE
+              DISPLAY "Archivo de parametros no disponible, se usan "
+                 "pesos por defecto"
+           END-IF.
+
+       0300-LEER-PARAMETROS-EXIT.
+           EXIT.
+
+      * Recupera el ultimo checkpoint del lote de hoy y descarta del
+      * archivo de candidatos los registros ya evaluados en una
+      * corrida anterior que se haya interrumpido.
+       0400-RECUPERAR-CHECKPOINT.
+
+           MOVE WS-FECHA-ACTUAL      TO CHK-LOTE-FECHA
+           MOVE WS-PERFIL-SOLICITADO TO CHK-LOTE-PERFIL
+           READ CHECKPOINT
+              INVALID KEY
+                 DISPLAY "No hay checkpoint previo para el lote de "
+                    "hoy"
+              NOT INVALID KEY
+                 DISPLAY "Reanudando lote: se omiten los primeros "
+                 DISPLAY CHK-CONTADOR-LEIDOS
+                 MOVE CHK-CONTADOR-PROCESADOS
+                    TO WS-CONTADOR-PROCESADOS
+                 MOVE CHK-CONTADOR-APROBADOS
+                    TO WS-CONTADOR-APROBADOS
+                 MOVE CHK-CONTADOR-REPROBADOS
+                    TO WS-CONTADOR-REPROBADOS
+                 MOVE CHK-ACUMULADOR-PUNTOS
+                    TO WS-ACUMULADOR-PUNTOS
+                 PERFORM 0410-OMITIR-PROCESADOS
+                    THRU 0410-OMITIR-PROCESADOS-EXIT
+           END-READ.
+
+       0400-RECUPERAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       0410-OMITIR-PROCESADOS.
+
+           PERFORM 0420-LEER-Y-DESCARTAR
+              THRU 0420-LEER-Y-DESCARTAR-EXIT
+              UNTIL WS-CONTADOR-LEIDOS NOT LESS CHK-CONTADOR-LEIDOS
+                 OR WS-FIN-LOTE-SW = 'S'.
+
+       0410-OMITIR-PROCESADOS-EXIT.
+           EXIT.
+
+       0420-LEER-Y-DESCARTAR.
+
+           READ CANDIDATOS
+              AT END
+                 MOVE 'S' TO WS-FIN-LOTE-SW
+              NOT AT END
+                 ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+
+       0420-LEER-Y-DESCARTAR-EXIT.
+           EXIT.
+
+      * Carga de datos: un candidato por invocacion, ya sea leido del
+      * lote (modo batch) o por ACCEPT (modo interactivo), y revisa
+      * si el candidato ya tiene historial previo.
+       1000-CARGAR-DATOS.
+
+           IF WS-MODO-EJECUCION = 'B'
+              PERFORM 1010-LEER-CANDIDATO-LOTE
+                 THRU 1010-LEER-CANDIDATO-LOTE-EXIT
+           ELSE
+              PERFORM 1020-SOLICITAR-CANDIDATO-INTERACTIVO
+                 THRU 1020-SOLICITAR-CANDIDATO-INTERACTIVO-EXIT
+           END-IF
 
-           DISPLAY "Sabe hablar en ingles?(S/N) "
-           ACCEPT WS-INGLES.
+           IF WS-FIN-LOTE-SW NOT = 'S'
+              PERFORM 1050-VERIFICAR-HISTORIAL
+                 THRU 1050-VERIFICAR-HISTORIAL-EXIT
+           END-IF.
 
        1000-CARGAR-DATOS-FIN.
            EXIT.
 
+       1010-LEER-CANDIDATO-LOTE.
+
+           READ CANDIDATOS
+              AT END
+                 MOVE 'S' TO WS-FIN-LOTE-SW
+              NOT AT END
+                 ADD 1 TO WS-CONTADOR-LEIDOS
+                 MOVE CAND-CANDIDATO-ID        TO WS-CANDIDATO-ID
+                 MOVE CAND-NOM-CANDIDATO       TO WS-NOM-CANDIDATO
+                 MOVE CAND-ESTUDIANTE          TO WS-ESTUDIANTE
+                 MOVE CAND-EXPERIENCIA         TO WS-EXPERIENCIA
+                 MOVE CAND-ANIOS-EXPERIENCIA
+                    TO WS-ANIOS-EXPERIENCIA
+                 MOVE CAND-COBOL               TO WS-COBOL
+                 MOVE CAND-CERTIFICACION       TO WS-CERTIFICACION
+                 MOVE CAND-INGLES              TO WS-INGLES
+           END-READ.
+
+       1010-LEER-CANDIDATO-LOTE-EXIT.
+           EXIT.
+
+       1020-SOLICITAR-CANDIDATO-INTERACTIVO.
+
+           IF WS-PRIMERA-VEZ-SW NOT = 'S'
+              MOVE 'S' TO WS-FIN-LOTE-SW
+           ELSE
+              MOVE 'N' TO WS-PRIMERA-VEZ-SW
+
+              DISPLAY "Ingresar ID del candidato: "
+              ACCEPT WS-CANDIDATO-ID
+
+              DISPLAY "Ingresar Nombre del candidato: "
+              ACCEPT WS-NOM-CANDIDATO
+
+              DISPLAY "Esta estudiando una carreta universitaria?"
+                 "(S/N/A) "
+              ACCEPT WS-ESTUDIANTE
+
+              DISPLAY "Tiene experiencia en el area de IT?(S/N) "
+              ACCEPT WS-EXPERIENCIA
+
+              DISPLAY "Cuantos anios de experiencia en IT tiene? "
+              ACCEPT WS-ANIOS-EXPERIENCIA
+
+              DISPLAY "Sabe programar en leguanje cobol?(S/N) "
+              ACCEPT WS-COBOL
+
+              DISPLAY "Tiene certificacion en cobol?(S/N) "
+              ACCEPT WS-CERTIFICACION
+
+              DISPLAY "Sabe hablar en ingles?(S/N) "
+              ACCEPT WS-INGLES
+           END-IF.
+
+       1020-SOLICITAR-CANDIDATO-INTERACTIVO-EXIT.
+           EXIT.
+
+      * Si el candidato ya se habia postulado antes, avisa y muestra
+      * su ultimo resultado junto con el nuevo.
+       1050-VERIFICAR-HISTORIAL.
+
+           MOVE 'N' TO WS-HISTORIAL-ENCONTRADO-SW
+           MOVE WS-CANDIDATO-ID TO HIST-CANDIDATO-ID
+           READ HISTORIAL
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-HISTORIAL-ENCONTRADO-SW
+                 DISPLAY "Postulante repetido - evaluacion anterior "
+                    "(" HIST-FECHA-EVALUACION "): "
+                    HIST-ESTADO " con " HIST-PUNTOS " puntos"
+           END-READ.
+
+       1050-VERIFICAR-HISTORIAL-EXIT.
+           EXIT.
+
+      * Ciclo completo de un candidato: puntuar, decidir, registrar
+      * en HISTORIAL/EXTRACTO-ATS/AUDITORIA, imprimir y pasar al
+      * siguiente.
+       1900-PROCESAR-CANDIDATO.
+
+           PERFORM 2000-VERIFICAR-DATOS
+              THRU 2000-VERIFICAR-DATOS-FIN
+
+           PERFORM 3000-PROCESAR-DATOS
+              THRU 3000-PROCESAR-DATOS-EXIT
+
+           PERFORM 3500-ACTUALIZAR-HISTORIAL
+              THRU 3500-ACTUALIZAR-HISTORIAL-EXIT
+
+           PERFORM 3600-ESCRIBIR-EXTRACTO
+              THRU 3600-ESCRIBIR-EXTRACTO-EXIT
+
+           PERFORM 3700-ESCRIBIR-AUDITORIA
+              THRU 3700-ESCRIBIR-AUDITORIA-EXIT
+
+           PERFORM 4000-IMPRIMIR
+              THRU 4000-IMPRIMIR-EXIT
+
+           PERFORM 4100-LEER-SIGUIENTE
+              THRU 4100-LEER-SIGUIENTE-EXIT.
+
+       1900-PROCESAR-CANDIDATO-EXIT.
+           EXIT.
+
       * Verificar datos ingresados
        2000-VERIFICAR-DATOS.
 
+           MOVE ZERO TO WS-PUNTOS
+
       *    Verifica si esta estudiando una carrera universitaria
-           IF WS-ESTUDIANTE EQUAL 'S' OR 's' THEN
-              ADD 2 TO  WS-PUNTOS
-           ELSE IF WS-ESTUDIANTE EQUAL 'A' OR 'a' THEN
-              ADD 1 TO WS-PUNTOS
+           IF WS-ESTUDIANTE-SI
+              ADD WS-PESO-ESTUDIANTE-SI TO WS-PUNTOS
            ELSE
-              ADD 0 TO WS-PUNTOS
+              IF WS-ESTUDIANTE-A
+                 ADD WS-PESO-ESTUDIANTE-A TO WS-PUNTOS
+              ELSE
+                 IF WS-ESTUDIANTE-NO
+                    CONTINUE
+                 ELSE
+                    MOVE 'WS-ESTUDIANTE'  TO WS-EXC-CAMPO-TEMP
+                    MOVE WS-ESTUDIANTE    TO WS-EXC-VALOR-TEMP
+                    PERFORM 2900-REGISTRAR-EXCEPCION
+                       THRU 2900-REGISTRAR-EXCEPCION-EXIT
+                 END-IF
+              END-IF
            END-IF
 
-      *    Verifica si tien experiencia en el area de IT
-           IF WS-EXPERIENCIA EQUAL 'S' OR 's' THEN
-              ADD 1 TO  WS-PUNTOS
+      *    Verifica si tiene experiencia en el area de IT y la
+      *    puntua en escala segun los anios declarados
+           IF WS-EXPERIENCIA-SI
+              PERFORM 2100-CALCULAR-PUNTOS-EXPERIENCIA
+                 THRU 2100-CALCULAR-PUNTOS-EXPERIENCIA-EXIT
+              ADD WS-PUNTOS-EXPERIENCIA-CALC TO WS-PUNTOS
+           ELSE
+              IF WS-EXPERIENCIA-NO
+                 CONTINUE
+              ELSE
+                 MOVE 'WS-EXPERIENCIA' TO WS-EXC-CAMPO-TEMP
+                 MOVE WS-EXPERIENCIA   TO WS-EXC-VALOR-TEMP
+                 PERFORM 2900-REGISTRAR-EXCEPCION
+                    THRU 2900-REGISTRAR-EXCEPCION-EXIT
+              END-IF
            END-IF
 
       *    Verifica si sabe programar en COBOL
-           IF WS-COBOL EQUAL 'S' OR 's' THEN
-              ADD 1 TO  WS-PUNTOS
+           IF WS-COBOL-SI
+              ADD WS-PESO-COBOL-SI TO WS-PUNTOS
+           ELSE
+              IF WS-COBOL-NO
+                 CONTINUE
+              ELSE
+                 MOVE 'WS-COBOL'       TO WS-EXC-CAMPO-TEMP
+                 MOVE WS-COBOL         TO WS-EXC-VALOR-TEMP
+                 PERFORM 2900-REGISTRAR-EXCEPCION
+                    THRU 2900-REGISTRAR-EXCEPCION-EXIT
+              END-IF
+           END-IF
+
+      *    Verifica si tiene certificacion en COBOL. Se valida
+      *    siempre, igual que las demas respuestas, pero solo puntua
+      *    cuando ademas sabe programar en COBOL.
+           IF WS-CERTIFICACION-SI
+              IF WS-COBOL-SI
+                 ADD WS-PESO-CERTIFICACION TO WS-PUNTOS
+              END-IF
+           ELSE
+              IF WS-CERTIFICACION-NO
+                 CONTINUE
+              ELSE
+                 MOVE 'WS-CERTIFICACION' TO WS-EXC-CAMPO-TEMP
+                 MOVE WS-CERTIFICACION   TO WS-EXC-VALOR-TEMP
+                 PERFORM 2900-REGISTRAR-EXCEPCION
+                    THRU 2900-REGISTRAR-EXCEPCION-EXIT
+              END-IF
            END-IF
 
       *    Verifica si sabe hablar ingles
-           IF WS-INGLES EQUAL 'S' OR 's' THEN
-              ADD 1 TO  WS-PUNTOS
+           IF WS-INGLES-SI
+              ADD WS-PESO-INGLES-SI TO WS-PUNTOS
+           ELSE
+              IF WS-INGLES-NO
+                 CONTINUE
+              ELSE
+                 MOVE 'WS-INGLES'      TO WS-EXC-CAMPO-TEMP
+                 MOVE WS-INGLES        TO WS-EXC-VALOR-TEMP
+                 PERFORM 2900-REGISTRAR-EXCEPCION
+                    THRU 2900-REGISTRAR-EXCEPCION-EXIT
+              END-IF
            END-IF.
 
        2000-VERIFICAR-DATOS-FIN.
@@ -131,11 +733,8 @@
       * Procesar datos
        3000-PROCESAR-DATOS.
 
-      *    Comprobar si supero la entrevista  con 3 o mas puntos
-           IF WS-PUNTOS  > 2 THEN
-      *    IF WS-PUNTOS  >= 3 THEN
-      *    IF WS-PUNTOS  GREATER 2 THEN
-      *    IF WS-PUNTOS  IS NOT LESS 2 THEN
+      *    Comprobar si supero la entrevista con el minimo del perfil
+           IF WS-PUNTOS IS NOT LESS THAN WS-PUNTOS-MINIMO-APROBAR THEN
                MOVE 'APROBADO'   TO WS-ESTADO
            ELSE
                MOVE 'REPROBADO'  TO WS-ESTADO
@@ -144,6 +743,66 @@
        3000-PROCESAR-DATOS-EXIT.
            EXIT.
 
+      * Actualiza (o crea) el renglon de historial del candidato
+       3500-ACTUALIZAR-HISTORIAL.
+
+           MOVE WS-CANDIDATO-ID     TO HIST-CANDIDATO-ID
+           MOVE WS-NOM-CANDIDATO    TO HIST-NOM-CANDIDATO
+           MOVE WS-FECHA-ACTUAL     TO HIST-FECHA-EVALUACION
+           MOVE WS-PUNTOS           TO HIST-PUNTOS
+           MOVE WS-ESTADO           TO HIST-ESTADO
+
+           IF WS-HISTORIAL-ENCONTRADO-SW = 'S'
+              REWRITE HIST-REGISTRO
+                 INVALID KEY
+                    DISPLAY "ERROR al actualizar HISTORIAL para "
+                       WS-CANDIDATO-ID
+              END-REWRITE
+           ELSE
+              WRITE HIST-REGISTRO
+                 INVALID KEY
+                    DISPLAY "ERROR al grabar HISTORIAL para "
+                       WS-CANDIDATO-ID
+              END-WRITE
+           END-IF.
+
+       3500-ACTUALIZAR-HISTORIAL-EXIT.
+           EXIT.
+
+      * Graba el extracto de interfaz que alimenta al ATS. El nombre
+      * se recorta a los 30 caracteres de ATS-NOM-CANDIDATO, el ancho
+      * fijo de esa interfaz (ver ATSREC), de forma deliberada.
+       3600-ESCRIBIR-EXTRACTO.
+
+           MOVE WS-CANDIDATO-ID        TO ATS-CANDIDATO-ID
+           MOVE WS-NOM-CANDIDATO(1:30) TO ATS-NOM-CANDIDATO
+           MOVE WS-PUNTOS              TO ATS-PUNTOS
+           MOVE WS-ESTADO              TO ATS-ESTADO
+           MOVE WS-FECHA-ACTUAL        TO ATS-FECHA-EVALUACION
+           WRITE ATS-REGISTRO.
+
+       3600-ESCRIBIR-EXTRACTO-EXIT.
+           EXIT.
+
+      * Graba el renglon de auditoria de la decision tomada
+       3700-ESCRIBIR-AUDITORIA.
+
+           MOVE WS-EVALUADOR-ID          TO AUD-EVALUADOR-ID
+           MOVE WS-FECHA-HORA-AUDITORIA  TO AUD-FECHA-HORA
+           MOVE WS-CANDIDATO-ID          TO AUD-CANDIDATO-ID
+           MOVE WS-NOM-CANDIDATO         TO AUD-NOM-CANDIDATO
+           MOVE WS-ESTUDIANTE            TO AUD-ESTUDIANTE
+           MOVE WS-EXPERIENCIA           TO AUD-EXPERIENCIA
+           MOVE WS-ANIOS-EXPERIENCIA     TO AUD-ANIOS-EXPERIENCIA
+           MOVE WS-COBOL                 TO AUD-COBOL
+           MOVE WS-CERTIFICACION         TO AUD-CERTIFICACION
+           MOVE WS-INGLES                TO AUD-INGLES
+           MOVE WS-PUNTOS                TO AUD-PUNTOS
+           MOVE WS-ESTADO                TO AUD-ESTADO
+           WRITE AUD-REGISTRO.
+
+       3700-ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
 
       * Imprimir listado
        4000-IMPRIMIR.
@@ -153,15 +812,213 @@
            MOVE  WS-ESTADO         TO WS-ESTADO-REG
            MOVE  WS-PUNTOS         TO WS-PUNTOS-REG.
 
+      *    El encabezado solo se imprime una vez, antes del primer
+      *    renglon del lote.
+           IF WS-CONTADOR-PROCESADOS = ZERO
+              DISPLAY WS-LINEA
+              DISPLAY WS-CABECERA
+              DISPLAY WS-LINEA
+              WRITE REP-LINEA FROM WS-LINEA
+              WRITE REP-LINEA FROM WS-CABECERA
+              WRITE REP-LINEA FROM WS-LINEA
+           END-IF
+
       *    Imprimir planilla
-           DISPLAY WS-LINEA.
-           DISPLAY WS-CABECERA.
-           DISPLAY WS-LINEA.
-           DISPLAY WS-REGISTRO.
+           DISPLAY WS-REGISTRO
+           WRITE REP-LINEA FROM WS-REGISTRO
+
+           PERFORM 4050-ACUMULAR-ESTADISTICAS
+              THRU 4050-ACUMULAR-ESTADISTICAS-EXIT.
 
        4000-IMPRIMIR-EXIT.
            EXIT.
 
+      * Checkpoint periodico y lectura del siguiente candidato del
+      * lote (o cierre del unico candidato del modo interactivo)
+       4100-LEER-SIGUIENTE.
+
+           IF WS-MODO-EJECUCION = 'B'
+              PERFORM 4150-GRABAR-CHECKPOINT-SI-CORRESPONDE
+                 THRU 4150-GRABAR-CHECKPOINT-SI-CORRESPONDE-EXIT
+           END-IF
+
+           PERFORM 1000-CARGAR-DATOS THRU 1000-CARGAR-DATOS-FIN.
+
+       4100-LEER-SIGUIENTE-EXIT.
+           EXIT.
+
+      * Calcula el bono de puntos segun la escala de anios de
+      * experiencia declarados por el candidato.
+       2100-CALCULAR-PUNTOS-EXPERIENCIA.
+
+           EVALUATE TRUE
+              WHEN WS-ANIOS-EXPERIENCIA IS GREATER THAN OR EQUAL TO 5
+                 COMPUTE WS-PUNTOS-EXPERIENCIA-CALC =
+                    WS-PESO-EXPERIENCIA-ANIO * 3
+              WHEN WS-ANIOS-EXPERIENCIA IS GREATER THAN OR EQUAL TO 2
+                 COMPUTE WS-PUNTOS-EXPERIENCIA-CALC =
+                    WS-PESO-EXPERIENCIA-ANIO * 2
+              WHEN WS-ANIOS-EXPERIENCIA IS GREATER THAN OR EQUAL TO 1
+                 COMPUTE WS-PUNTOS-EXPERIENCIA-CALC =
+                    WS-PESO-EXPERIENCIA-ANIO * 1
+              WHEN OTHER
+                 MOVE ZERO TO WS-PUNTOS-EXPERIENCIA-CALC
+           END-EVALUATE.
+
+       2100-CALCULAR-PUNTOS-EXPERIENCIA-EXIT.
+           EXIT.
+
+      * Registra en EXCEPCIONES una respuesta que no vino en S/N/A y
+      * que por lo tanto no se puntuo.
+       2900-REGISTRAR-EXCEPCION.
+
+           MOVE WS-CANDIDATO-ID    TO EXC-CANDIDATO-ID
+           MOVE WS-NOM-CANDIDATO   TO EXC-NOM-CANDIDATO
+           MOVE WS-EXC-CAMPO-TEMP  TO EXC-CAMPO
+           MOVE WS-EXC-VALOR-TEMP  TO EXC-VALOR-INVALIDO
+           MOVE WS-FECHA-ACTUAL    TO EXC-FECHA
+           WRITE EXC-REGISTRO
+
+           DISPLAY "ATENCION: valor invalido en " WS-EXC-CAMPO-TEMP
+              " para " WS-NOM-CANDIDATO " - se puntua como 0".
+
+       2900-REGISTRAR-EXCEPCION-EXIT.
+           EXIT.
+
+      * Acumula los contadores de cierre de lote con el resultado del
+      * candidato que 4000-IMPRIMIR acaba de listar.
+       4050-ACUMULAR-ESTADISTICAS.
+
+           ADD 1 TO WS-CONTADOR-PROCESADOS
+           ADD WS-PUNTOS TO WS-ACUMULADOR-PUNTOS
+           IF WS-ESTADO = 'APROBADO'
+              ADD 1 TO WS-CONTADOR-APROBADOS
+           ELSE
+              ADD 1 TO WS-CONTADOR-REPROBADOS
+           END-IF.
+
+       4050-ACUMULAR-ESTADISTICAS-EXIT.
+           EXIT.
+
+      * Cada WS-INTERVALO-CHECKPOINT candidatos leidos del lote se
+      * graba el progreso, para poder reanudar tras un abend.
+       4150-GRABAR-CHECKPOINT-SI-CORRESPONDE.
+
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-INTERVALO-CHECKPOINT
+              GIVING WS-CHK-COCIENTE-TEMP
+              REMAINDER WS-CHK-RESIDUO-TEMP
+
+           IF WS-CHK-RESIDUO-TEMP = ZERO
+              PERFORM 4160-GRABAR-CHECKPOINT
+                 THRU 4160-GRABAR-CHECKPOINT-EXIT
+           END-IF.
+
+       4150-GRABAR-CHECKPOINT-SI-CORRESPONDE-EXIT.
+           EXIT.
+
+       4160-GRABAR-CHECKPOINT.
+
+           MOVE WS-FECHA-ACTUAL          TO CHK-LOTE-FECHA
+           MOVE WS-PERFIL-SOLICITADO     TO CHK-LOTE-PERFIL
+           MOVE WS-CONTADOR-LEIDOS       TO CHK-CONTADOR-LEIDOS
+           MOVE WS-CANDIDATO-ID          TO CHK-ULTIMO-CANDIDATO-ID
+           MOVE WS-CONTADOR-PROCESADOS   TO CHK-CONTADOR-PROCESADOS
+           MOVE WS-CONTADOR-APROBADOS    TO CHK-CONTADOR-APROBADOS
+           MOVE WS-CONTADOR-REPROBADOS   TO CHK-CONTADOR-REPROBADOS
+           MOVE WS-ACUMULADOR-PUNTOS     TO CHK-ACUMULADOR-PUNTOS
+
+           REWRITE CHK-REGISTRO
+              INVALID KEY
+                 WRITE CHK-REGISTRO
+                    INVALID KEY
+                       DISPLAY "ERROR al grabar CHECKPOINT"
+                 END-WRITE
+           END-REWRITE.
+
+       4160-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      * Totales, porcentajes APROBADO/REPROBADO y promedio de puntos
+      * del lote completo, en pantalla y en el archivo de reporte.
+       4900-IMPRIMIR-TRAILER.
+
+           IF WS-CONTADOR-PROCESADOS > ZERO
+              COMPUTE WS-PROMEDIO-PUNTOS ROUNDED =
+                 WS-ACUMULADOR-PUNTOS / WS-CONTADOR-PROCESADOS
+              COMPUTE WS-PORCENT-APROBADOS ROUNDED =
+                 (WS-CONTADOR-APROBADOS * 100) / WS-CONTADOR-PROCESADOS
+              COMPUTE WS-PORCENT-REPROBADOS ROUNDED =
+                 (WS-CONTADOR-REPROBADOS * 100) / WS-CONTADOR-PROCESADOS
+           END-IF
+
+           MOVE WS-CONTADOR-PROCESADOS  TO WS-CONTADOR-PROCESADOS-ED
+           MOVE WS-CONTADOR-APROBADOS   TO WS-CONTADOR-APROBADOS-ED
+           MOVE WS-CONTADOR-REPROBADOS  TO WS-CONTADOR-REPROBADOS-ED
+           MOVE WS-PORCENT-APROBADOS    TO WS-PORCENT-APROBADOS-ED
+           MOVE WS-PORCENT-REPROBADOS   TO WS-PORCENT-REPROBADOS-ED
+           MOVE WS-PROMEDIO-PUNTOS      TO WS-PROMEDIO-PUNTOS-ED
+
+           MOVE SPACES TO WS-TRAIL-LINEA1
+           STRING '|  Total de candidatos procesados: '
+                     DELIMITED BY SIZE
+                  WS-CONTADOR-PROCESADOS-ED DELIMITED BY SIZE
+                  INTO WS-TRAIL-LINEA1
+
+           MOVE SPACES TO WS-TRAIL-LINEA2
+           STRING '|  Aprobados: ' DELIMITED BY SIZE
+                  WS-CONTADOR-APROBADOS-ED DELIMITED BY SIZE
+                  '  (' DELIMITED BY SIZE
+                  WS-PORCENT-APROBADOS-ED DELIMITED BY SIZE
+                  '%)' DELIMITED BY SIZE
+                  INTO WS-TRAIL-LINEA2
+
+           MOVE SPACES TO WS-TRAIL-LINEA3
+           STRING '|  Reprobados: ' DELIMITED BY SIZE
+                  WS-CONTADOR-REPROBADOS-ED DELIMITED BY SIZE
+                  '  (' DELIMITED BY SIZE
+                  WS-PORCENT-REPROBADOS-ED DELIMITED BY SIZE
+                  '%)' DELIMITED BY SIZE
+                  INTO WS-TRAIL-LINEA3
+
+           MOVE SPACES TO WS-TRAIL-LINEA4
+           STRING '|  Promedio de puntos: ' DELIMITED BY SIZE
+                  WS-PROMEDIO-PUNTOS-ED DELIMITED BY SIZE
+                  INTO WS-TRAIL-LINEA4
+
+           DISPLAY WS-LINEA
+           DISPLAY WS-TRAIL-LINEA1
+           DISPLAY WS-TRAIL-LINEA2
+           DISPLAY WS-TRAIL-LINEA3
+           DISPLAY WS-TRAIL-LINEA4
+           DISPLAY WS-LINEA
+
+           WRITE REP-LINEA FROM WS-LINEA
+           WRITE REP-LINEA FROM WS-TRAIL-LINEA1
+           WRITE REP-LINEA FROM WS-TRAIL-LINEA2
+           WRITE REP-LINEA FROM WS-TRAIL-LINEA3
+           WRITE REP-LINEA FROM WS-TRAIL-LINEA4
+           WRITE REP-LINEA FROM WS-LINEA.
+
+       4900-IMPRIMIR-TRAILER-EXIT.
+           EXIT.
+
+      * Cierre ordenado de todos los archivos abiertos
+       0900-FINALIZAR.
+
+           IF WS-MODO-EJECUCION = 'B'
+              CLOSE CANDIDATOS
+              CLOSE CHECKPOINT
+           END-IF
+
+           CLOSE HISTORIAL
+           CLOSE EXCEPCIONES
+           CLOSE REPORTE
+           CLOSE EXTRACTO-ATS
+           CLOSE AUDITORIA.
+
+       0900-FINALIZAR-EXIT.
+           EXIT.
+
 
 
        END PROGRAM PRGCVEM2.
