@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:   HISTREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Registro del historial de candidatos, indexado por
+      *             WS-CANDIDATO-ID, para detectar postulantes que se
+      *             repiten y mostrar su ultimo resultado. Se incluye a
+      *             nivel 05 bajo el 01 que defina cada programa/
+      *             archivo que lo use.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      ******************************************************************
+          05 HIST-CANDIDATO-ID            PIC X(10) VALUE SPACE.
+          05 HIST-NOM-CANDIDATO           PIC X(99) VALUE SPACE.
+          05 HIST-FECHA-EVALUACION        PIC 9(08) VALUE ZERO.
+          05 HIST-PUNTOS                  PIC 9(03) VALUE ZERO.
+          05 HIST-ESTADO                  PIC X(10) VALUE SPACE.
