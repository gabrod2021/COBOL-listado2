@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:   ATSREC
+      * Author:     Gabriela Cristina Rodriguez
+      * Purpose:    Registro de interfaz de largo fijo para el extracto
+      *             que alimenta el sistema de seguimiento de
+      *             postulantes (ATS). Se incluye a nivel 05 bajo el 01
+      *             que defina cada programa/archivo que lo use.
+      *             ATS-NOM-CANDIDATO es de 30 posiciones por ser ese
+      *             el ancho fijo que acepta la interfaz del ATS; un
+      *             nombre mas largo se recorta al grabar el extracto.
+      * Modification History:
+      *   2026-08-09  GCR  Version inicial.
+      ******************************************************************
+          05 ATS-CANDIDATO-ID             PIC X(10) VALUE SPACE.
+          05 ATS-NOM-CANDIDATO            PIC X(30) VALUE SPACE.
+          05 ATS-PUNTOS                   PIC 9(03) VALUE ZERO.
+          05 ATS-ESTADO                   PIC X(10) VALUE SPACE.
+          05 ATS-FECHA-EVALUACION         PIC 9(08) VALUE ZERO.
